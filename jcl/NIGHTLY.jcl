@@ -0,0 +1,49 @@
+//NIGHTLY  JOB  (MENTOR),'NIGHTLY CYCLE',CLASS=A,MSGCLASS=X
+//*--------------------------------------------------------------
+//* End-to-end nightly cycle: enrolment intake, mentor/mentee
+//* matching, then the town summary and town-code reconciliation
+//* reports. Each step is conditioned on every earlier step having
+//* completed with RC=0, so a failed step stops the chain rather
+//* than letting later steps run against inconsistent data.
+//*
+//* NOTE: the DD names below document which files each step reads
+//* and writes and in what order - the programs themselves open
+//* their files by a fixed literal name (ENROLMNT takes its input
+//* file from an override rather than a DD), not by DD-name
+//* allocation, so changing a DSN here does not redirect the step.
+//* Treat this JCL as a run-book of the nightly chain, not as a
+//* live binding.
+//*--------------------------------------------------------------
+//STEP010  EXEC PGM=ENROLMENTOR
+//HTMLIN   DD DSN=MENTOR.ENROL.SUBMISSIONS,DISP=SHR
+//PERSONMS DD DSN=MENTOR.PERSON.MASTER,DISP=SHR
+//ENROLFL  DD DSN=MENTOR.ENROL.FILE,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP020  EXEC PGM=MATCH,COND=(0,NE,STEP010)
+//PERSONMS DD DSN=MENTOR.PERSON.MASTER,DISP=SHR
+//MATCHFL  DD DSN=MENTOR.MATCH.FILE,DISP=SHR
+//MATCHRPT DD DSN=MENTOR.MATCH.REPORT,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),
+//             DCB=(RECFM=FB,LRECL=80)
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP030  EXEC PGM=TOWNSUM,COND=((0,NE,STEP010),(0,NE,STEP020))
+//PERSONMS DD DSN=MENTOR.PERSON.MASTER,DISP=SHR
+//MATCHFL  DD DSN=MENTOR.MATCH.FILE,DISP=SHR
+//TOWNRPT  DD DSN=MENTOR.TOWN.SUMMARY,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),
+//             DCB=(RECFM=FB,LRECL=80)
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP040  EXEC PGM=RECONCIL,COND=((0,NE,STEP010),(0,NE,STEP020),
+//             (0,NE,STEP030))
+//ENROLFL  DD DSN=MENTOR.ENROL.FILE,DISP=SHR
+//TOWNSMS  DD DSN=MENTOR.TOWNS.MASTER,DISP=SHR
+//EXCPRPT  DD DSN=MENTOR.TOWN.EXCEPTIONS,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),
+//             DCB=(RECFM=FB,LRECL=80)
+//SYSOUT   DD SYSOUT=*
