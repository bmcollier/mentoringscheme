@@ -0,0 +1,19 @@
+//TOWNSUM  JOB  (MENTOR),'TOWN SUMMARY',CLASS=A,MSGCLASS=X
+//*--------------------------------------------------------------
+//* Nightly per-town summary of active mentors/mentees and the
+//* unmatched (waiting) mentee backlog, for the coordinator's
+//* morning report. Reads PERSON-MASTER and the MATCH file.
+//*
+//* NOTE: the DD names below are documentation of what this step
+//* reads and writes - TOWNSUM opens those files by a fixed literal
+//* name rather than by DD-name allocation, so they are not a live
+//* binding; changing a DSN here has no effect on the run.
+//*--------------------------------------------------------------
+//STEP010  EXEC PGM=TOWNSUM
+//PERSONMS DD DSN=MENTOR.PERSON.MASTER,DISP=SHR
+//MATCHFL  DD DSN=MENTOR.MATCH.FILE,DISP=SHR
+//TOWNRPT  DD DSN=MENTOR.TOWN.SUMMARY,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),
+//             DCB=(RECFM=FB,LRECL=80)
+//SYSOUT   DD SYSOUT=*
