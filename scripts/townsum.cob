@@ -0,0 +1,183 @@
+identification division.
+program-id. townsum.
+
+*> Nightly batch step: summarise active mentors, active mentees and
+*> the unmatched (waiting) mentee backlog per town, for the
+*> coordinator's morning report. Run from the nightly JCL stream.
+
+environment division.
+input-output section.
+file-control.
+   select person-master assign to "data/personmst.dat"
+   organization is indexed
+   access mode is dynamic
+   record key is person-id
+   file status is pm-status.
+
+   select match-file assign to "data/match.dat"
+   organization is indexed
+   access mode is dynamic
+   record key is match-id
+   file status is mt-status.
+
+   select town-report assign to "data/townsummary.txt"
+   organization is line sequential
+   file status is rpt-status.
+
+data division.
+file section.
+fd person-master.
+copy "personrec.cpy".
+
+fd match-file.
+copy "matchrec.cpy".
+
+fd town-report.
+01 report-line            pic x(80).
+
+working-storage section.
+01 pm-status             pic xx.
+01 mt-status             pic xx.
+01 rpt-status            pic xx.
+01 ws-eof-person         pic x value "N".
+   88 at-eof-person         value "Y".
+01 ws-eof-match          pic x value "N".
+   88 at-eof-match          value "Y".
+
+01 ws-max-towns          pic 9(4) value 200.
+01 ws-town-count         pic 9(4) value 0.
+01 town-summary-table.
+   05 town-summary-entry occurs 200 times indexed by ti.
+      10 tsum-town-code        pic x(6).
+      10 tsum-mentor-count     pic 9(4).
+      10 tsum-mentee-count     pic 9(4).
+      10 tsum-matched-count    pic 9(4).
+
+01 ws-found              pic x.
+01 ws-found-ti           pic 9(4).
+01 ws-waiting            pic 9(4).
+01 ws-search-town        pic x(6).
+
+*> Counts a town encountered after the town table has already filled,
+*> so the run reports a clean shortfall instead of writing through a
+*> zero subscript.
+01 ws-towns-exceeded     pic 9(4) value 0.
+
+procedure division.
+main-line.
+    open input person-master
+    if pm-status not = "00"
+        display "townsum: PERSON-MASTER not available, status " pm-status
+        go to main-line-exit
+    end-if
+    perform summarise-one-person until at-eof-person
+    close person-master
+
+    open input match-file
+    if mt-status = "00"
+        perform tally-one-match until at-eof-match
+        close match-file
+    end-if
+
+    perform write-town-summaries.
+
+main-line-exit.
+    exit program.
+
+*> Find (or create) this town's table entry and bump the mentor or
+*> mentee count for this person.
+summarise-one-person.
+    read person-master next record
+        at end
+            move "Y" to ws-eof-person
+    end-read
+
+    if not at-eof-person and person-is-active
+        move person-town-code to ws-search-town
+        perform locate-town-entry
+        if ws-found-ti not = 0
+            if person-is-mentor or person-is-both
+                add 1 to tsum-mentor-count(ws-found-ti)
+            end-if
+            if person-is-mentee or person-is-both
+                add 1 to tsum-mentee-count(ws-found-ti)
+            end-if
+        end-if
+    end-if.
+
+tally-one-match.
+    read match-file next record
+        at end
+            move "Y" to ws-eof-match
+    end-read
+
+    if not at-eof-match and match-is-active
+        move match-town-code to ws-search-town
+        perform locate-town-entry
+        if ws-found-ti not = 0
+            add 1 to tsum-matched-count(ws-found-ti)
+        end-if
+    end-if.
+
+*> Linear-search the town table for a code, adding a new entry if the
+*> town hasn't been seen yet this run. Leaves the slot in ws-found-ti,
+*> or leaves it 0 if the town table is already full and this is a town
+*> not yet in it - callers must check for that before using the
+*> subscript.
+locate-town-entry.
+    move "N" to ws-found
+    move 0 to ws-found-ti
+    perform find-town-slot varying ti from 1 by 1
+        until ti > ws-town-count or ws-found = "Y"
+    if ws-found = "N"
+        if ws-town-count < ws-max-towns
+            add 1 to ws-town-count
+            move ws-search-town to tsum-town-code(ws-town-count)
+            move 0 to tsum-mentor-count(ws-town-count)
+            move 0 to tsum-mentee-count(ws-town-count)
+            move 0 to tsum-matched-count(ws-town-count)
+            move ws-town-count to ws-found-ti
+        else
+            add 1 to ws-towns-exceeded
+        end-if
+    end-if.
+
+find-town-slot.
+    if tsum-town-code(ti) = ws-search-town
+        move "Y" to ws-found
+        move ti to ws-found-ti
+    end-if.
+
+write-town-summaries.
+    open output town-report
+    move "town mentor/mentee summary" to report-line
+    write report-line
+    perform write-one-town-line
+        varying ti from 1 by 1
+        until ti > ws-town-count
+    if ws-towns-exceeded > 0
+        move spaces to report-line
+        string
+            "towns excluded - table full: " ws-towns-exceeded
+            delimited by size into report-line
+        end-string
+        write report-line
+    end-if
+    close town-report.
+
+write-one-town-line.
+    compute ws-waiting = tsum-mentee-count(ti) - tsum-matched-count(ti)
+    if ws-waiting < 0
+        move 0 to ws-waiting
+    end-if
+    move spaces to report-line
+    string
+        "town " tsum-town-code(ti)
+        " mentors=" tsum-mentor-count(ti)
+        " mentees=" tsum-mentee-count(ti)
+        " waiting=" ws-waiting
+        delimited by size into report-line
+    end-string
+    write report-line.
+
+end program townsum.
