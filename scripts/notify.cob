@@ -0,0 +1,93 @@
+identification division.
+program-id. notify.
+
+*> Called once a MATCH record has been written for a mentor/mentee
+*> pair. Looks each party's contact detail up on PERSON-MASTER and
+*> appends a mail-drop line to the notification extract picked up by
+*> the comms system, so both sides hear they've been paired instead of
+*> the pairing sitting silently in a data file.
+
+environment division.
+input-output section.
+file-control.
+   select person-master assign to "data/personmst.dat"
+   organization is indexed
+   access mode is dynamic
+   record key is person-id
+   file status is pm-status.
+
+   select notify-log assign to "data/notifications.dat"
+   organization is line sequential
+   file status is nt-status.
+
+data division.
+file section.
+fd person-master.
+copy "personrec.cpy".
+
+fd notify-log.
+01 notify-line           pic x(160).
+
+working-storage section.
+01 pm-status             pic xx.
+01 nt-status             pic xx.
+01 ws-notify-date        pic x(8).
+01 ws-notify-role        pic x(6).
+01 ws-other-id           pic x(10).
+
+linkage section.
+01 mentor-id-in          pic x(10).
+01 mentee-id-in          pic x(10).
+
+procedure division using by reference mentor-id-in mentee-id-in.
+
+main-line.
+    open input person-master
+    if pm-status not = "00"
+        go to main-line-exit
+    end-if
+
+    accept ws-notify-date from date yyyymmdd
+
+    open extend notify-log
+    if nt-status = "35"
+        open output notify-log
+    end-if
+
+    move mentor-id-in to person-id
+    move "mentor" to ws-notify-role
+    move mentee-id-in to ws-other-id
+    read person-master key is person-id
+        not invalid key
+            perform write-one-notification
+    end-read
+
+    move mentee-id-in to person-id
+    move "mentee" to ws-notify-role
+    move mentor-id-in to ws-other-id
+    read person-master key is person-id
+        not invalid key
+            perform write-one-notification
+    end-read
+
+    close notify-log
+    close person-master.
+
+main-line-exit.
+    exit program.
+
+*> One outbound line per notified party: who they are, who they were
+*> paired with, and where to reach them.
+write-one-notification.
+    move spaces to notify-line
+    string
+        function trim(ws-notify-date) " "
+        function trim(ws-notify-role) " "
+        function trim(person-id) " matched with "
+        function trim(ws-other-id) " contact="
+        function trim(person-contact)
+        delimited by size into notify-line
+    end-string
+    write notify-line.
+
+end program notify.
