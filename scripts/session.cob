@@ -0,0 +1,107 @@
+identification division.
+program-id. session.
+
+*> Logs one mentoring-session meeting against a mentor, called for
+*> POST /api/mentor/<id>/sessions. The mentor id comes from the URL;
+*> the mentee id, date, duration and notes come from the POST body
+*> (key=value pairs separated by "&", same shape as enrolMentor's
+*> submissions).
+
+environment division.
+input-output section.
+file-control.
+   select session-log assign to "data/sessions.dat"
+   organization is line sequential
+   file status is sn-status.
+
+data division.
+file section.
+fd session-log.
+copy "sessnrec.cpy".
+
+working-storage section.
+01 sn-status            pic xx.
+
+*> sess-mentor-id/sess-mentee-id correlate against PERSON-MASTER's
+*> zero-padded 10-digit key, but the mentor id arrives as a bare URL
+*> segment and the mentee id as a bare POST value - route both through
+*> a numeric item first so they line up with that padded form (same
+*> treatment as person.cob/withdraw.cob).
+01 ws-id-numeric         pic 9(10) value 0.
+
+01 ws-pair-table.
+   05 ws-pair occurs 10 times pic x(100).
+01 ws-pair-count        pic 99 value 0.
+01 ws-idx               pic 99.
+01 ws-key               pic x(30).
+01 ws-val               pic x(70).
+
+linkage section.
+01 mentor-id-in         pic x(256).
+01 post-body-in         pic x(8192).
+
+procedure division using by reference mentor-id-in post-body-in.
+
+main-line.
+    move spaces to sess-mentor-id sess-mentee-id sess-date
+    move 0 to sess-duration
+    move spaces to sess-notes
+
+    if function trim(mentor-id-in) is numeric
+        move function trim(mentor-id-in) to ws-id-numeric
+        move ws-id-numeric to sess-mentor-id
+    else
+        move function trim(mentor-id-in) to sess-mentor-id
+    end-if
+
+    perform split-submission
+    perform parse-all-pairs
+
+    open extend session-log
+    if sn-status = "35"
+        open output session-log
+    end-if
+    write session-record
+    close session-log
+
+    display '{"status": "session logged"}'.
+
+    exit program.
+
+split-submission.
+    move spaces to ws-pair-table
+    move 0 to ws-pair-count
+    unstring function trim(post-body-in) delimited by "&"
+    into
+        ws-pair(1) ws-pair(2) ws-pair(3) ws-pair(4) ws-pair(5)
+        ws-pair(6) ws-pair(7) ws-pair(8) ws-pair(9) ws-pair(10)
+    tallying in ws-pair-count
+    end-unstring.
+
+parse-all-pairs.
+    perform parse-one-pair varying ws-idx from 1 by 1
+        until ws-idx > ws-pair-count.
+
+parse-one-pair.
+    move spaces to ws-key ws-val
+    unstring ws-pair(ws-idx) delimited by "=" into ws-key ws-val end-unstring
+
+    evaluate function trim(ws-key)
+        when "mentee"
+            if function trim(ws-val) is numeric
+                move function trim(ws-val) to ws-id-numeric
+                move ws-id-numeric to sess-mentee-id
+            else
+                move function trim(ws-val) to sess-mentee-id
+            end-if
+        when "date"
+            move function trim(ws-val) to sess-date
+        when "duration"
+            move function trim(ws-val) to sess-duration
+        when "notes"
+            move function trim(ws-val) to sess-notes
+        when other
+            continue
+    end-evaluate.
+
+end program session.
