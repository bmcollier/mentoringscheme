@@ -0,0 +1,8 @@
+*> SESSION record - one mentoring meeting between a matched mentor
+*> and mentee. Appended by session.cob, read by sessrpt.cob.
+01 session-record.
+   05 sess-mentor-id        pic x(10).
+   05 sess-mentee-id        pic x(10).
+   05 sess-date             pic x(8).
+   05 sess-duration         pic 9(3).
+   05 sess-notes            pic x(80).
