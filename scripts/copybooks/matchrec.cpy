@@ -0,0 +1,10 @@
+*> MATCH record - links one mentor to one mentee. Written by the
+*> matching batch program, read by the session and reporting programs.
+01 match-record.
+   05 match-id              pic x(10).
+   05 match-mentor-id       pic x(10).
+   05 match-mentee-id       pic x(10).
+   05 match-town-code       pic x(6).
+   05 match-date            pic x(8).
+   05 match-status          pic x(1).
+      88 match-is-active       value "A".
