@@ -0,0 +1,11 @@
+*> MENTOR-ENROLMENT intake log record - one record per web submission,
+*> appended by enrolMentor.cob. Shared with the reconciliation and
+*> matching batch programs.
+01 enrolment-record.
+   05 enrol-id              pic x(10).
+   05 enrol-name            pic x(40).
+   05 enrol-age             pic 9(3).
+   05 enrol-town-code       pic x(6).
+   05 enrol-role            pic x(1).
+   05 enrol-contact         pic x(60).
+   05 enrol-date            pic x(8).
