@@ -0,0 +1,9 @@
+*> TOWNS reference record layout - shared by towns.cob and the
+*> reconciliation/matching/reporting batch programs.
+01 towns-record.
+   05 town-code             pic x(6).
+   05 town-name-en          pic x(30).
+   05 town-name-cy          pic x(30).
+   05 town-region           pic x(30).
+   05 town-active-flag      pic x(1).
+      88 town-is-active        value "Y".
