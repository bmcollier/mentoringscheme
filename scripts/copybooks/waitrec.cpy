@@ -0,0 +1,5 @@
+01 waitlist-record.
+   05 wait-town-code        pic x(6).
+   05 wait-person-id        pic x(10).
+   05 wait-position         pic 9(4).
+   05 wait-date             pic x(8).
