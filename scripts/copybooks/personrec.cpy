@@ -0,0 +1,17 @@
+*> PERSON-MASTER record layout - shared by person.cob, enrolMentor.cob,
+*> match.cob and the reporting/batch programs.
+01 person-record.
+   05 person-id             pic x(10).
+   05 person-name           pic x(40).
+   05 person-age            pic 9(3).
+   05 person-town-code      pic x(6).
+   05 person-role           pic x(1).
+      88 person-is-mentor      value "M".
+      88 person-is-mentee      value "E".
+      88 person-is-both        value "B".
+   05 person-contact        pic x(60).
+   05 person-status         pic x(1) value "A".
+      88 person-is-active      value "A".
+      88 person-is-withdrawn   value "W".
+   05 person-withdrawal-date   pic x(8).
+   05 person-withdrawal-reason pic x(40).
