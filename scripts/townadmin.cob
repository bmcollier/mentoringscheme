@@ -0,0 +1,153 @@
+identification division.
+program-id. townadmin.
+
+*> Maintenance transaction for the TOWNS reference file - lets a
+*> coordinator add, update or deactivate a town without a programmer
+*> editing source. Called for POST /api/towns with a body of
+*> action=add|update|deactivate&town=<code>&name=<name>&region=<region>.
+
+environment division.
+input-output section.
+file-control.
+   select towns-master assign to "data/towns.dat"
+   organization is indexed
+   access mode is dynamic
+   record key is town-code
+   file status is tm-status.
+
+data division.
+file section.
+fd towns-master.
+copy "townsrec.cpy".
+
+working-storage section.
+01 tm-status            pic xx.
+
+01 ws-action            pic x(12).
+01 ws-town              pic x(6).
+01 ws-name              pic x(30).
+01 ws-name-cy           pic x(30).
+01 ws-region            pic x(30).
+
+01 ws-pair-table.
+   05 ws-pair occurs 10 times pic x(100).
+01 ws-pair-count        pic 99 value 0.
+01 ws-idx               pic 99.
+01 ws-key               pic x(30).
+01 ws-val               pic x(70).
+
+linkage section.
+01 post-body-in         pic x(8192).
+
+procedure division using by reference post-body-in.
+
+main-line.
+    move spaces to ws-action ws-town ws-name ws-name-cy ws-region
+    perform split-submission
+    perform parse-all-pairs
+
+    if ws-town = spaces
+        display '{"error": "town code required"}'
+        go to main-line-exit
+    end-if
+
+    open i-o towns-master
+    if tm-status = "35"
+        open output towns-master
+        close towns-master
+        open i-o towns-master
+    end-if
+
+    evaluate ws-action
+        when "add"
+            perform add-town
+        when "update"
+            perform update-town
+        when "deactivate"
+            perform deactivate-town
+        when other
+            display '{"error": "unknown action"}'
+    end-evaluate
+
+    close towns-master.
+
+main-line-exit.
+    exit program.
+
+split-submission.
+    move spaces to ws-pair-table
+    move 0 to ws-pair-count
+    unstring function trim(post-body-in) delimited by "&"
+    into
+        ws-pair(1) ws-pair(2) ws-pair(3) ws-pair(4) ws-pair(5)
+        ws-pair(6) ws-pair(7) ws-pair(8) ws-pair(9) ws-pair(10)
+    tallying in ws-pair-count
+    end-unstring.
+
+parse-all-pairs.
+    perform parse-one-pair varying ws-idx from 1 by 1
+        until ws-idx > ws-pair-count.
+
+parse-one-pair.
+    move spaces to ws-key ws-val
+    unstring ws-pair(ws-idx) delimited by "=" into ws-key ws-val end-unstring
+
+    evaluate function trim(ws-key)
+        when "action"
+            move function trim(ws-val) to ws-action
+        when "town"
+            move function trim(ws-val) to ws-town
+        when "name"
+            move function trim(ws-val) to ws-name
+        when "name-cy"
+            move function trim(ws-val) to ws-name-cy
+        when "region"
+            move function trim(ws-val) to ws-region
+        when other
+            continue
+    end-evaluate.
+
+add-town.
+    move ws-town to town-code
+    move ws-name to town-name-en
+    move ws-name-cy to town-name-cy
+    move ws-region to town-region
+    move "Y" to town-active-flag
+    write towns-record
+        invalid key
+            display '{"error": "town already exists"}'
+        not invalid key
+            display '{"status": "town added"}'
+    end-write.
+
+update-town.
+    move ws-town to town-code
+    read towns-master
+        invalid key
+            display '{"error": "town not found"}'
+        not invalid key
+            if ws-name not = spaces
+                move ws-name to town-name-en
+            end-if
+            if ws-name-cy not = spaces
+                move ws-name-cy to town-name-cy
+            end-if
+            if ws-region not = spaces
+                move ws-region to town-region
+            end-if
+            rewrite towns-record
+            display '{"status": "town updated"}'
+    end-read.
+
+deactivate-town.
+    move ws-town to town-code
+    read towns-master
+        invalid key
+            display '{"error": "town not found"}'
+        not invalid key
+            move "N" to town-active-flag
+            rewrite towns-record
+            display '{"status": "town deactivated"}'
+    end-read.
+
+end program townadmin.
