@@ -0,0 +1,176 @@
+identification division.
+program-id. sessrpt.
+
+*> Session-history report. Called with a mentor-id filter from the
+*> API (GET /api/mentor/<id>/sessions) to list one pairing's meetings
+*> as JSON; called with no filter as a quarterly batch step to write
+*> attendance totals per pairing to a report file for the funders.
+
+environment division.
+input-output section.
+file-control.
+   select session-log assign to "data/sessions.dat"
+   organization is line sequential
+   file status is sn-status.
+
+   select session-report assign to "data/sessionreport.txt"
+   organization is line sequential
+   file status is rpt-status.
+
+data division.
+file section.
+fd session-log.
+copy "sessnrec.cpy".
+
+fd session-report.
+01 report-line           pic x(80).
+
+working-storage section.
+01 sn-status            pic xx.
+01 rpt-status           pic xx.
+01 ws-eof               pic x value "N".
+   88 at-eof                value "Y".
+
+01 ws-max-pairs         pic 9(4) value 200.
+01 ws-pair-count        pic 9(4) value 0.
+01 pairing-table.
+   05 pairing-entry occurs 200 times indexed by pi.
+      10 pairing-mentor    pic x(10).
+      10 pairing-mentee    pic x(10).
+      10 pairing-sessions  pic 9(4).
+      10 pairing-minutes   pic 9(6).
+
+01 ws-found             pic x.
+01 ws-found-pi          pic 9(4).
+
+*> Counts a never-before-seen pairing encountered after the pairing
+*> table has already filled, so the report says so instead of the
+*> shortfall happening silently.
+01 ws-pairs-excluded    pic 9(4) value 0.
+
+*> sess-mentor-id on SESSION-LOG is zero-padded to the same 10-digit
+*> key width as PERSON-MASTER/MATCH-FILE (session.cob pads it on the
+*> way in); the URL-supplied filter arrives as a bare digit string, so
+*> it has to go through the same padding before it's compared.
+01 ws-id-numeric        pic 9(10) value 0.
+01 ws-mentor-filter      pic x(10).
+
+linkage section.
+01 mentor-id-filter     pic x(256).
+
+procedure division using by reference mentor-id-filter.
+
+main-line.
+    move spaces to ws-mentor-filter
+    if function trim(mentor-id-filter) is numeric
+        move function trim(mentor-id-filter) to ws-id-numeric
+        move ws-id-numeric to ws-mentor-filter
+    else
+        move function trim(mentor-id-filter) to ws-mentor-filter
+    end-if
+
+    open input session-log
+    if sn-status not = "00"
+        if mentor-id-filter not = spaces
+            display '{"error": "no session history"}'
+        end-if
+        go to main-line-exit
+    end-if
+
+    if mentor-id-filter not = spaces
+        perform list-matching-sessions until at-eof
+    else
+        perform accumulate-pairing until at-eof
+        perform write-quarterly-report
+    end-if
+
+    close session-log.
+
+main-line-exit.
+    exit program.
+
+*> CGI mode: print each session for the requested mentor as JSON.
+list-matching-sessions.
+    read session-log
+        at end
+            move "Y" to ws-eof
+    end-read
+
+    if not at-eof and sess-mentor-id = ws-mentor-filter
+        display
+            function concatenate ('{"mentor-id":"', function trim(sess-mentor-id), '",')
+        end-display
+        display
+            function concatenate ('"mentee-id":"', function trim(sess-mentee-id), '",')
+        end-display
+        display
+            function concatenate ('"date":"', function trim(sess-date), '",')
+        end-display
+        display
+            function concatenate ('"duration":', function trim(sess-duration), '}')
+        end-display
+    end-if.
+
+*> Batch mode: tally session counts and minutes per pairing.
+accumulate-pairing.
+    read session-log
+        at end
+            move "Y" to ws-eof
+    end-read
+
+    if not at-eof
+        move "N" to ws-found
+        move 0 to ws-found-pi
+        perform find-pairing varying pi from 1 by 1
+            until pi > ws-pair-count or ws-found = "Y"
+        if ws-found = "Y"
+            add 1 to pairing-sessions(ws-found-pi)
+            add sess-duration to pairing-minutes(ws-found-pi)
+        else
+            if ws-pair-count < ws-max-pairs
+                add 1 to ws-pair-count
+                move sess-mentor-id to pairing-mentor(ws-pair-count)
+                move sess-mentee-id to pairing-mentee(ws-pair-count)
+                move 1 to pairing-sessions(ws-pair-count)
+                move sess-duration to pairing-minutes(ws-pair-count)
+            else
+                add 1 to ws-pairs-excluded
+            end-if
+        end-if
+    end-if.
+
+find-pairing.
+    if pairing-mentor(pi) = sess-mentor-id
+        and pairing-mentee(pi) = sess-mentee-id
+        move "Y" to ws-found
+        move pi to ws-found-pi
+    end-if.
+
+write-quarterly-report.
+    open output session-report
+    move "mentoring session attendance report" to report-line
+    write report-line
+    perform write-one-pairing-line
+        varying pi from 1 by 1
+        until pi > ws-pair-count
+    if ws-pairs-excluded > 0
+        move spaces to report-line
+        string
+            "pairings excluded - table full: " ws-pairs-excluded
+            delimited by size into report-line
+        end-string
+        write report-line
+    end-if
+    close session-report.
+
+write-one-pairing-line.
+    move spaces to report-line
+    string
+        "mentor " pairing-mentor(pi) " / mentee " pairing-mentee(pi)
+        " sessions=" pairing-sessions(pi)
+        " minutes=" pairing-minutes(pi)
+        delimited by size into report-line
+    end-string
+    write report-line.
+
+end program sessrpt.
