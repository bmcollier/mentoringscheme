@@ -3,16 +3,200 @@ program-id. towns.
 
 environment division.
 input-output section.
+file-control.
+   select towns-master assign to "data/towns.dat"
+   organization is indexed
+   access mode is dynamic
+   record key is town-code
+   file status is tm-status.
 
 data division.
+file section.
+fd towns-master.
+copy "townsrec.cpy".
+
 working-storage section.
 01 newline              pic x     value x'0a'.
+01 tm-status            pic xx.
+01 ws-eof               pic x     value "N".
+   88 at-eof               value "Y".
+01 ws-active-text       pic x(8).
+
+*> CSV fields are comma-separated, so any free-text field (the town
+*> names and region here) has to be quoted whenever it might itself
+*> contain a comma - otherwise it silently shifts every later column.
+01 ws-csv-need-quotes   pic x value "N".
+   88 csv-needs-quotes     value "Y".
+01 ws-csv-raw           pic x(60).
+01 ws-csv-quoted        pic x(130).
+01 ws-csv-out-ptr       pic 9(4).
+01 ws-csv-len           pic 9(4).
+01 ws-csv-trimmed-len   pic 9(4).
+01 ws-csv-pos           pic 9(4).
+01 ws-name-en-csv       pic x(130).
+01 ws-name-cy-csv       pic x(130).
+01 ws-region-csv        pic x(130).
+
+*> An error body has to honour the caller's requested format too - a
+*> csv caller that gets a JSON error body over the text/csv header
+*> decide-content-type sent would otherwise choke on it.
+01 ws-error-msg         pic x(60).
+
+linkage section.
+01 town-code-filter     pic x(256).
+01 format-in            pic x(4).
+
+procedure division using by reference town-code-filter format-in.
+
+main-line.
+    open input towns-master
+    if tm-status not = "00"
+        move "towns reference data unavailable" to ws-error-msg
+        perform display-error
+        go to main-line-exit
+    end-if
+
+    if town-code-filter not = spaces
+        move function trim(town-code-filter) to town-code
+        read towns-master
+            invalid key
+                move "town not found" to ws-error-msg
+                perform display-error
+                close towns-master
+                go to main-line-exit
+        end-read
+        perform display-one-town
+    else
+        perform list-one-town until at-eof
+    end-if
+
+    close towns-master.
+
+main-line-exit.
+    exit program.
+
+*> A town taken out of service via the admin screen no longer appears
+*> in the general listing - a caller who already has its code can still
+*> look it up directly (e.g. to show "withdrawn" status on an existing
+*> enrolment), so that path is left unfiltered.
+list-one-town.
+    read towns-master next record
+        at end
+            move "Y" to ws-eof
+    end-read
+
+    if not at-eof and town-is-active
+        perform display-one-town
+    end-if.
+
+*> Emit the current towns-master record as either a JSON object or a
+*> CSV row, depending on the caller's requested format.
+display-one-town.
+    if town-is-active
+        move "active" to ws-active-text
+    else
+        move "inactive" to ws-active-text
+    end-if
+
+    if function trim(format-in) is equal to "csv"
+        move spaces to ws-csv-raw
+        move town-name-en to ws-csv-raw
+        perform csv-quote-field
+        move ws-csv-quoted to ws-name-en-csv
+
+        move spaces to ws-csv-raw
+        move town-name-cy to ws-csv-raw
+        perform csv-quote-field
+        move ws-csv-quoted to ws-name-cy-csv
+
+        move spaces to ws-csv-raw
+        move town-region to ws-csv-raw
+        perform csv-quote-field
+        move ws-csv-quoted to ws-region-csv
+
+        display
+            function concatenate (function trim(town-code), ',',
+                function trim(ws-name-en-csv), ',', function trim(ws-name-cy-csv), ',',
+                function trim(ws-region-csv), ',', function trim(ws-active-text))
+        end-display
+    else
+        display
+            function concatenate ('{"town-code":"', function trim(town-code), '",')
+            newline
+        end-display
+        display
+            function concatenate ('"name":"', function trim(town-name-en), '",')
+            newline
+        end-display
+        display
+            function concatenate ('"name-cy":"', function trim(town-name-cy), '",')
+            newline
+        end-display
+        display
+            function concatenate ('"region":"', function trim(town-region), '",')
+            newline
+        end-display
+        display
+            function concatenate ('"status":"', function trim(ws-active-text), '"}')
+        end-display
+    end-if.
+
+*> Emit an error as JSON or CSV, matching whichever format the caller
+*> asked for with format-in, so the body always matches the
+*> Content-type the router already committed to.
+display-error.
+    if function trim(format-in) is equal to "csv"
+        display
+            function concatenate ('error,', function trim(ws-error-msg))
+        end-display
+    else
+        display
+            function concatenate ('{"error": "', function trim(ws-error-msg), '"}')
+        end-display
+    end-if.
 
-procedure division.
+*> Wrap ws-csv-raw in double quotes (doubling any embedded quote) if
+*> it contains a comma or a quote, leaving the result in ws-csv-quoted;
+*> otherwise ws-csv-quoted is just the trimmed value as-is.
+csv-quote-field.
+    move "N" to ws-csv-need-quotes
+    move 0 to ws-csv-len
+    inspect ws-csv-raw tallying ws-csv-len for all ","
+    if ws-csv-len > 0
+        move "Y" to ws-csv-need-quotes
+    end-if
+    move 0 to ws-csv-len
+    inspect ws-csv-raw tallying ws-csv-len for all '"'
+    if ws-csv-len > 0
+        move "Y" to ws-csv-need-quotes
+    end-if
 
+    if csv-needs-quotes
+        move spaces to ws-csv-quoted
+        move 1 to ws-csv-out-ptr
+        string '"' delimited by size into ws-csv-quoted
+            with pointer ws-csv-out-ptr
+        end-string
+        move function length(function trim(ws-csv-raw)) to ws-csv-trimmed-len
+        perform copy-one-csv-char
+            varying ws-csv-pos from 1 by 1
+            until ws-csv-pos > ws-csv-trimmed-len
+        string '"' delimited by size into ws-csv-quoted
+            with pointer ws-csv-out-ptr
+        end-string
+    else
+        move function trim(ws-csv-raw) to ws-csv-quoted
+    end-if.
 
-display
-   '{"name": 1, "age": 2, "sex": 3}'
-end-display.
+copy-one-csv-char.
+    if ws-csv-raw(ws-csv-pos:1) = '"'
+        string '""' delimited by size into ws-csv-quoted
+            with pointer ws-csv-out-ptr
+        end-string
+    else
+        string ws-csv-raw(ws-csv-pos:1) delimited by size into ws-csv-quoted
+            with pointer ws-csv-out-ptr
+        end-string
+    end-if.
 
 end program towns.
