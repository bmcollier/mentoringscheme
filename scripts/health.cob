@@ -0,0 +1,66 @@
+identification division.
+program-id. health.
+
+*> Backs /api/health for uptime monitoring - confirms PERSON-MASTER
+*> and the TOWNS master are both openable so a monitor can tell "API
+*> is up but a data file is missing" apart from "API is down".
+
+environment division.
+input-output section.
+file-control.
+   select person-master assign to "data/personmst.dat"
+   organization is indexed
+   access mode is dynamic
+   record key is person-id
+   file status is pm-status.
+
+   select towns-master assign to "data/towns.dat"
+   organization is indexed
+   access mode is dynamic
+   record key is town-code
+   file status is tm-status.
+
+data division.
+file section.
+fd person-master.
+copy "personrec.cpy".
+
+fd towns-master.
+copy "townsrec.cpy".
+
+working-storage section.
+01 pm-status             pic xx.
+01 tm-status             pic xx.
+
+*> The HTTP status line has to be decided and sent by the caller before
+*> the Content-type/blank-line that closes off the CGI header block, so
+*> this program hands the status code and the body text back via the
+*> linkage section instead of displaying them itself.
+linkage section.
+01 resp-status           pic 9(3).
+01 resp-body             pic x(40).
+
+procedure division using resp-status resp-body.
+
+main-line.
+    open input person-master
+    if pm-status = "00"
+        close person-master
+    end-if
+
+    open input towns-master
+    if tm-status = "00"
+        close towns-master
+    end-if
+
+    if pm-status = "00" and tm-status = "00"
+        move 200 to resp-status
+        move '{"status":"ok"}' to resp-body
+    else
+        move 503 to resp-status
+        move '{"status":"unavailable"}' to resp-body
+    end-if
+
+    exit program.
+
+end program health.
