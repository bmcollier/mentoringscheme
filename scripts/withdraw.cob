@@ -0,0 +1,118 @@
+identification division.
+program-id. withdraw.
+
+*> Marks a PERSON-MASTER record withdrawn/inactive rather than
+*> deleting it, so historical match and session reports still resolve
+*> the participant and we keep the record for the retention period our
+*> funders require. Invoked for POST /api/people/<id> with a body of
+*> action=withdraw&reason=<free text>.
+
+environment division.
+input-output section.
+file-control.
+   select person-master assign to "data/personmst.dat"
+   organization is indexed
+   access mode is dynamic
+   record key is person-id
+   file status is pm-status.
+
+data division.
+file section.
+fd person-master.
+copy "personrec.cpy".
+
+working-storage section.
+01 pm-status             pic xx.
+
+01 ws-action             pic x(12).
+01 ws-reason             pic x(40).
+
+01 ws-pair-table.
+   05 ws-pair occurs 10 times pic x(100).
+01 ws-pair-count         pic 99 value 0.
+01 ws-idx                pic 99.
+01 ws-key                pic x(30).
+01 ws-val                pic x(70).
+
+*> person-id on PERSON-MASTER is a zero-padded 10-digit key; a
+*> URL-supplied id arrives as a bare digit string, so route it through
+*> a numeric item to get the same zero-padded form before the keyed
+*> READ.
+01 ws-id-numeric         pic 9(10) value 0.
+
+linkage section.
+01 person-id-in          pic x(256).
+01 post-body-in          pic x(8192).
+
+procedure division using by reference person-id-in post-body-in.
+
+main-line.
+    move spaces to ws-action ws-reason
+    perform split-submission
+    perform parse-all-pairs
+
+    if function trim(person-id-in) = spaces
+        display '{"error": "person id required"}'
+        go to main-line-exit
+    end-if
+
+    open i-o person-master
+    if pm-status not = "00"
+        display '{"error": "person lookup unavailable"}'
+        go to main-line-exit
+    end-if
+
+    move spaces to person-id
+    if function trim(person-id-in) is numeric
+        move function trim(person-id-in) to ws-id-numeric
+        move ws-id-numeric to person-id
+    else
+        move function trim(person-id-in) to person-id
+    end-if
+    read person-master key is person-id
+        invalid key
+            display '{"error": "person not found"}'
+        not invalid key
+            perform withdraw-this-person
+    end-read
+
+    close person-master.
+
+main-line-exit.
+    exit program.
+
+split-submission.
+    move spaces to ws-pair-table
+    move 0 to ws-pair-count
+    unstring function trim(post-body-in) delimited by "&"
+    into
+        ws-pair(1) ws-pair(2) ws-pair(3) ws-pair(4) ws-pair(5)
+        ws-pair(6) ws-pair(7) ws-pair(8) ws-pair(9) ws-pair(10)
+    tallying in ws-pair-count
+    end-unstring.
+
+parse-all-pairs.
+    perform parse-one-pair varying ws-idx from 1 by 1
+        until ws-idx > ws-pair-count.
+
+parse-one-pair.
+    move spaces to ws-key ws-val
+    unstring ws-pair(ws-idx) delimited by "=" into ws-key ws-val end-unstring
+
+    evaluate function trim(ws-key)
+        when "action"
+            move function trim(ws-val) to ws-action
+        when "reason"
+            move function trim(ws-val) to ws-reason
+        when other
+            continue
+    end-evaluate.
+
+withdraw-this-person.
+    move "W" to person-status
+    accept person-withdrawal-date from date yyyymmdd
+    move ws-reason to person-withdrawal-reason
+    rewrite person-record
+    display '{"status": "person withdrawn"}'.
+
+end program withdraw.
