@@ -0,0 +1,367 @@
+identification division.
+program-id. match.
+
+*> Batch mentor-to-mentee matching run. Reads active, unwithdrawn
+*> mentors and mentees off PERSON-MASTER, pairs them up town by town
+*> and writes the results to the MATCH file plus a plain-text match
+*> report.
+
+environment division.
+input-output section.
+file-control.
+   select person-master assign to "data/personmst.dat"
+   organization is indexed
+   access mode is dynamic
+   record key is person-id
+   file status is pm-status.
+
+   select match-file assign to "data/match.dat"
+   organization is indexed
+   access mode is dynamic
+   record key is match-id
+   file status is mt-status.
+
+   select match-id-seq assign to "data/matchid.seq"
+   organization is line sequential
+   file status is seq-status.
+
+   select match-report assign to "data/matchreport.txt"
+   organization is line sequential
+   file status is rpt-status.
+
+   select waiting-list assign to "data/waitlist.dat"
+   organization is line sequential
+   file status is wl-status.
+
+data division.
+file section.
+fd person-master.
+copy "personrec.cpy".
+
+fd match-file.
+copy "matchrec.cpy".
+
+fd match-id-seq.
+01 seq-record           pic 9(10).
+
+fd match-report.
+01 report-line           pic x(80).
+
+fd waiting-list.
+copy "waitrec.cpy".
+
+working-storage section.
+01 pm-status            pic xx.
+01 mt-status            pic xx.
+01 seq-status           pic xx.
+01 rpt-status           pic xx.
+01 ws-eof-person        pic x value "N".
+   88 at-eof-person        value "Y".
+01 ws-last-id           pic 9(10) value 0.
+01 ws-new-id            pic 9(10).
+
+01 ws-max-entries       pic 9(4) value 500.
+01 ws-mentor-count      pic 9(4) value 0.
+01 ws-mentee-count      pic 9(4) value 0.
+
+01 mentor-table.
+   05 mentor-entry occurs 500 times indexed by mi.
+      10 mentor-entry-id      pic x(10).
+      10 mentor-entry-town    pic x(6).
+      10 mentor-entry-matched pic x value "N".
+
+01 mentee-table.
+   05 mentee-entry occurs 500 times indexed by me.
+      10 mentee-entry-id      pic x(10).
+      10 mentee-entry-town    pic x(6).
+      10 mentee-entry-matched pic x value "N".
+
+01 ws-matched-this-run  pic 9(4) value 0.
+01 ws-waiting-count     pic 9(4) value 0.
+01 ws-found-mentor      pic x value "N".
+01 ws-found-mi          pic 9(4) value 0.
+
+*> People already paired by an earlier run of this job are read off
+*> MATCH-FILE before the candidate tables are built, so a second
+*> nightly run never re-pairs an already-matched mentor or mentee with
+*> someone new.
+01 ws-eof-match         pic x value "N".
+   88 at-eof-match         value "Y".
+01 ws-excl-mentor-table.
+   05 ws-excl-mentor-id occurs 500 times pic x(10).
+01 ws-excl-mentor-count pic 9(4) value 0.
+01 ws-excl-mentee-table.
+   05 ws-excl-mentee-id occurs 500 times pic x(10).
+01 ws-excl-mentee-count pic 9(4) value 0.
+01 ws-excl-idx          pic 9(4).
+01 ws-already-matched   pic x value "N".
+   88 already-matched      value "Y".
+
+*> Candidates and pre-existing matches beyond ws-max-entries are
+*> excluded from this run rather than causing a table overflow; these
+*> counters let the report say so instead of the shortfall happening
+*> silently.
+01 ws-mentor-excluded   pic 9(4) value 0.
+01 ws-mentee-excluded   pic 9(4) value 0.
+01 ws-excl-mentor-full  pic 9(4) value 0.
+01 ws-excl-mentee-full  pic 9(4) value 0.
+
+*> match-id is allocated from the same checkpoint-at-EOF-only sequence
+*> as person-id, so a rerun after a mid-run abend can hand out an id
+*> that collides with one already on MATCH-FILE from before the abend.
+*> Counts how many times that collision was caught, rather than the
+*> WRITE's INVALID KEY condition going unhandled and abending the run.
+01 ws-match-write-failed pic 9(4) value 0.
+
+01 wl-status            pic xx.
+
+*> Per-town backlog count, so each waiting mentee gets a waiting-list
+*> position relative to others waiting in the same town rather than a
+*> single scheme-wide number.
+01 ws-town-wait-table.
+   05 ws-town-wait-entry occurs 100 times indexed by twi.
+      10 ws-twi-town       pic x(6).
+      10 ws-twi-count      pic 9(4) value 0.
+01 ws-town-wait-entries pic 9(4) value 0.
+01 ws-search-wait-town  pic x(6).
+01 ws-wait-slot         pic 9(4) value 0.
+
+procedure division.
+main-line.
+    open input person-master
+    if pm-status not = "00"
+        display "match: PERSON-MASTER not available, status " pm-status
+        go to main-line-exit
+    end-if
+
+    open input match-id-seq
+    if seq-status = "00"
+        read match-id-seq into seq-record
+        move seq-record to ws-last-id
+    end-if
+    close match-id-seq
+
+    perform scan-existing-matches
+
+    perform build-candidate-tables until at-eof-person
+    close person-master
+
+    open i-o match-file
+    if mt-status = "35"
+        open output match-file
+    end-if
+
+    open output waiting-list
+
+    perform pair-mentees varying me from 1 by 1
+        until me > ws-mentee-count
+    close match-file
+    close waiting-list
+
+    open output match-id-seq
+    move ws-last-id to seq-record
+    write seq-record
+    close match-id-seq
+
+    perform write-match-report.
+
+main-line-exit.
+    exit program.
+
+*> Read every active MATCH record left by a previous run and remember
+*> which mentors and mentees they paired, so this run's candidate
+*> tables never include someone already spoken for.
+scan-existing-matches.
+    open input match-file
+    if mt-status = "00"
+        perform read-one-existing-match until at-eof-match
+        close match-file
+    end-if.
+
+read-one-existing-match.
+    read match-file next record
+        at end
+            move "Y" to ws-eof-match
+    end-read
+
+    if not at-eof-match and match-is-active
+        if ws-excl-mentor-count < ws-max-entries
+            add 1 to ws-excl-mentor-count
+            move match-mentor-id to ws-excl-mentor-id(ws-excl-mentor-count)
+        else
+            add 1 to ws-excl-mentor-full
+        end-if
+        if ws-excl-mentee-count < ws-max-entries
+            add 1 to ws-excl-mentee-count
+            move match-mentee-id to ws-excl-mentee-id(ws-excl-mentee-count)
+        else
+            add 1 to ws-excl-mentee-full
+        end-if
+    end-if.
+
+*> Read PERSON-MASTER sequentially and split active mentors/mentees
+*> (or dual-role people) into working tables for the matching pass,
+*> skipping anyone already paired by an earlier run.
+build-candidate-tables.
+    read person-master next record
+        at end
+            move "Y" to ws-eof-person
+    end-read
+
+    if not at-eof-person and person-is-active
+        if person-is-mentor or person-is-both
+            move "N" to ws-already-matched
+            perform check-mentor-exclusion
+                varying ws-excl-idx from 1 by 1
+                until ws-excl-idx > ws-excl-mentor-count
+                   or already-matched
+            if not already-matched
+                if ws-mentor-count < ws-max-entries
+                    add 1 to ws-mentor-count
+                    move person-id to mentor-entry-id(ws-mentor-count)
+                    move person-town-code to mentor-entry-town(ws-mentor-count)
+                    move "N" to mentor-entry-matched(ws-mentor-count)
+                else
+                    add 1 to ws-mentor-excluded
+                end-if
+            end-if
+        end-if
+        if person-is-mentee or person-is-both
+            move "N" to ws-already-matched
+            perform check-mentee-exclusion
+                varying ws-excl-idx from 1 by 1
+                until ws-excl-idx > ws-excl-mentee-count
+                   or already-matched
+            if not already-matched
+                if ws-mentee-count < ws-max-entries
+                    add 1 to ws-mentee-count
+                    move person-id to mentee-entry-id(ws-mentee-count)
+                    move person-town-code to mentee-entry-town(ws-mentee-count)
+                    move "N" to mentee-entry-matched(ws-mentee-count)
+                else
+                    add 1 to ws-mentee-excluded
+                end-if
+            end-if
+        end-if
+    end-if.
+
+check-mentor-exclusion.
+    if ws-excl-mentor-id(ws-excl-idx) = person-id
+        move "Y" to ws-already-matched
+    end-if.
+
+check-mentee-exclusion.
+    if ws-excl-mentee-id(ws-excl-idx) = person-id
+        move "Y" to ws-already-matched
+    end-if.
+
+*> For one mentee entry, find the first unmatched mentor in the same
+*> town and write a MATCH record for the pair.
+pair-mentees.
+    if mentee-entry-matched(me) = "N"
+        move "N" to ws-found-mentor
+        move 0 to ws-found-mi
+        perform find-mentor-for-town
+            varying mi from 1 by 1
+            until mi > ws-mentor-count
+               or ws-found-mentor = "Y"
+        if ws-found-mentor = "Y"
+            add 1 to ws-last-id giving ws-new-id
+            move ws-new-id to match-id
+            move mentor-entry-id(ws-found-mi) to match-mentor-id
+            move mentee-entry-id(me) to match-mentee-id
+            move mentee-entry-town(me) to match-town-code
+            accept match-date from date yyyymmdd
+            move "A" to match-status
+            write match-record
+                invalid key
+                    add 1 to ws-match-write-failed
+                not invalid key
+                    move "Y" to mentee-entry-matched(me)
+                    move "Y" to mentor-entry-matched(ws-found-mi)
+                    call "notify" using by reference
+                        mentor-entry-id(ws-found-mi) mentee-entry-id(me)
+                    add 1 to ws-matched-this-run
+            end-write
+        else
+            add 1 to ws-waiting-count
+            move mentee-entry-town(me) to ws-search-wait-town
+            perform find-or-add-wait-slot
+            add 1 to ws-twi-count(ws-wait-slot)
+            move mentee-entry-town(me) to wait-town-code
+            move mentee-entry-id(me) to wait-person-id
+            move ws-twi-count(ws-wait-slot) to wait-position
+            accept wait-date from date yyyymmdd
+            write waitlist-record
+        end-if
+    end-if.
+
+find-mentor-for-town.
+    if mentor-entry-matched(mi) = "N"
+        and mentor-entry-town(mi) = mentee-entry-town(me)
+        move "Y" to ws-found-mentor
+        move mi to ws-found-mi
+    end-if.
+
+*> Find this town's backlog counter, adding a fresh one (starting at
+*> zero) the first time a town shows up short of mentors.
+find-or-add-wait-slot.
+    move 0 to ws-wait-slot
+    perform find-wait-slot
+        varying twi from 1 by 1
+        until twi > ws-town-wait-entries
+           or ws-wait-slot not = 0
+    if ws-wait-slot = 0
+        add 1 to ws-town-wait-entries
+        move ws-search-wait-town to ws-twi-town(ws-town-wait-entries)
+        move 0 to ws-twi-count(ws-town-wait-entries)
+        move ws-town-wait-entries to ws-wait-slot
+    end-if.
+
+find-wait-slot.
+    if ws-twi-town(twi) = ws-search-wait-town
+        move twi to ws-wait-slot
+    end-if.
+
+write-match-report.
+    open output match-report
+    move "mentor matching run report" to report-line
+    write report-line
+    move spaces to report-line
+    string "matches made this run: " ws-matched-this-run
+        delimited by size into report-line
+    write report-line
+    move spaces to report-line
+    string "mentees left waiting:  " ws-waiting-count
+        delimited by size into report-line
+    write report-line
+    if ws-mentor-excluded > 0 or ws-mentee-excluded > 0
+        move spaces to report-line
+        string
+            "candidates excluded - table full: mentors="
+            ws-mentor-excluded " mentees=" ws-mentee-excluded
+            delimited by size into report-line
+        end-string
+        write report-line
+    end-if
+    if ws-excl-mentor-full > 0 or ws-excl-mentee-full > 0
+        move spaces to report-line
+        string
+            "prior-match lookup table full: mentors="
+            ws-excl-mentor-full " mentees=" ws-excl-mentee-full
+            delimited by size into report-line
+        end-string
+        write report-line
+    end-if
+    if ws-match-write-failed > 0
+        move spaces to report-line
+        string
+            "match records not written - id collision: "
+            ws-match-write-failed
+            delimited by size into report-line
+        end-string
+        write report-line
+    end-if
+    close match-report.
+
+end program match.
