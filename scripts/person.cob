@@ -3,18 +3,245 @@ program-id. person.
 
 environment division.
 input-output section.
+file-control.
+   select person-master assign to "data/personmst.dat"
+   organization is indexed
+   access mode is dynamic
+   record key is person-id
+   file status is pm-status.
 
 data division.
+file section.
+fd person-master.
+copy "personrec.cpy".
+
 working-storage section.
 01 newline              pic x     value x'0a'.
+01 pm-status            pic xx.
+01 role-text            pic x(6).
+01 status-text           pic x(9).
+01 ws-eof               pic x     value "N".
+   88 at-eof               value "Y".
+
+01 ws-page-size         pic 9(4) value 10.
+01 ws-skip              pic 9(8) value 0.
+01 ws-idx               pic 9(8) value 0.
+01 ws-emitted           pic 9(4) value 0.
+
+*> person-id on PERSON-MASTER is a zero-padded 10-digit key (it's
+*> generated from a PIC 9(10) sequence number), but a URL-supplied id
+*> arrives as a bare digit string (e.g. "1") - route it through a
+*> numeric item first so the keyed READ sees the same zero-padded form
+*> the record was written with.
+01 ws-id-numeric        pic 9(10) value 0.
+
+*> CSV fields are comma-separated, so any free-text field (person-name
+*> here) has to be quoted whenever it might itself contain a comma -
+*> otherwise a value like "Smith, 07700 900123" silently shifts every
+*> later column.
+01 ws-csv-need-quotes   pic x value "N".
+   88 csv-needs-quotes     value "Y".
+01 ws-csv-raw           pic x(60).
+01 ws-csv-quoted        pic x(130).
+01 ws-csv-out-ptr       pic 9(4).
+01 ws-csv-len           pic 9(4).
+01 ws-csv-trimmed-len   pic 9(4).
+01 ws-csv-pos           pic 9(4).
+01 ws-name-csv          pic x(130).
+
+*> An error body has to honour the caller's requested format too - a
+*> csv caller that gets a JSON error body over the text/csv header
+*> decide-content-type sent would otherwise choke on it.
+01 ws-error-msg         pic x(60).
 
 linkage section.
-01 person-id    pic x(256).
+01 person-id-in pic x(256).
+01 format-in    pic x(4).
+01 page-in      pic 9(4).
+
+procedure division using person-id-in format-in page-in.
+
+main-line.
+    open input person-master
+    if pm-status not = "00"
+        move "person lookup unavailable" to ws-error-msg
+        perform display-error
+        go to main-line-exit
+    end-if
+
+    if function trim(person-id-in) = spaces
+        perform list-people
+    else
+        perform lookup-one-person
+    end-if
+
+    close person-master.
+
+main-line-exit.
+    exit program.
+
+*> GET /api/people/<id> - single-record lookup by key.
+lookup-one-person.
+    move spaces to person-id
+    if function trim(person-id-in) is numeric
+        move function trim(person-id-in) to ws-id-numeric
+        move ws-id-numeric to person-id
+    else
+        move function trim(person-id-in) to person-id
+    end-if
+
+    read person-master key is person-id
+        invalid key
+            move "person not found" to ws-error-msg
+            perform display-error
+        not invalid key
+            perform display-one-person
+    end-read.
+
+*> GET /api/people - paginated listing, ws-page-size records per page.
+list-people.
+    compute ws-skip = (page-in - 1) * ws-page-size
+    if page-in < 1
+        move 0 to ws-skip
+    end-if
+
+    perform skip-one-record
+        varying ws-idx from 1 by 1
+        until ws-idx > ws-skip or at-eof
+
+    move 0 to ws-emitted
+    perform emit-one-person
+        until ws-emitted >= ws-page-size or at-eof.
+
+skip-one-record.
+    read person-master next record
+        at end
+            move "Y" to ws-eof
+    end-read.
+
+emit-one-person.
+    read person-master next record
+        at end
+            move "Y" to ws-eof
+    end-read
+
+    if not at-eof
+        perform display-one-person
+        add 1 to ws-emitted
+    end-if.
+
+*> Emit the current person-master record as JSON or CSV.
+display-one-person.
+    evaluate true
+        when person-is-mentor
+            move "mentor" to role-text
+        when person-is-mentee
+            move "mentee" to role-text
+        when person-is-both
+            move "both" to role-text
+        when other
+            move "unknown" to role-text
+    end-evaluate
+
+    if person-is-withdrawn
+        move "withdrawn" to status-text
+    else
+        move "active" to status-text
+    end-if
+
+    if function trim(format-in) is equal to "csv"
+        move spaces to ws-csv-raw
+        move person-name to ws-csv-raw
+        perform csv-quote-field
+        move ws-csv-quoted to ws-name-csv
+        display
+            function concatenate (function trim(person-id), ',',
+                function trim(ws-name-csv), ',', function trim(person-age), ',',
+                function trim(person-town-code), ',', function trim(role-text), ',',
+                function trim(status-text))
+        end-display
+    else
+        display
+            function concatenate ('{"person-id":"', function trim(person-id), '",')
+            newline
+        end-display
+        display
+            function concatenate ('"name":"', function trim(person-name), '",')
+            newline
+        end-display
+        display
+            function concatenate ('"age":', function trim(person-age), ',')
+            newline
+        end-display
+        display
+            function concatenate ('"town":"', function trim(person-town-code), '",')
+            newline
+        end-display
+        display
+            function concatenate ('"role":"', function trim(role-text), '",')
+            newline
+        end-display
+        display
+            function concatenate ('"status":"', function trim(status-text), '"}')
+        end-display
+    end-if.
+
+*> Emit an error as JSON or CSV, matching whichever format the caller
+*> asked for with format-in, so the body always matches the
+*> Content-type the router already committed to.
+display-error.
+    if function trim(format-in) is equal to "csv"
+        display
+            function concatenate ('error,', function trim(ws-error-msg))
+        end-display
+    else
+        display
+            function concatenate ('{"error": "', function trim(ws-error-msg), '"}')
+        end-display
+    end-if.
+
+*> Wrap ws-csv-raw in double quotes (doubling any embedded quote) if
+*> it contains a comma or a quote, leaving the result in ws-csv-quoted;
+*> otherwise ws-csv-quoted is just the trimmed value as-is.
+csv-quote-field.
+    move "N" to ws-csv-need-quotes
+    move 0 to ws-csv-len
+    inspect ws-csv-raw tallying ws-csv-len for all ","
+    if ws-csv-len > 0
+        move "Y" to ws-csv-need-quotes
+    end-if
+    move 0 to ws-csv-len
+    inspect ws-csv-raw tallying ws-csv-len for all '"'
+    if ws-csv-len > 0
+        move "Y" to ws-csv-need-quotes
+    end-if
 
-procedure division using person-id.
+    if csv-needs-quotes
+        move spaces to ws-csv-quoted
+        move 1 to ws-csv-out-ptr
+        string '"' delimited by size into ws-csv-quoted
+            with pointer ws-csv-out-ptr
+        end-string
+        move function length(function trim(ws-csv-raw)) to ws-csv-trimmed-len
+        perform copy-one-csv-char
+            varying ws-csv-pos from 1 by 1
+            until ws-csv-pos > ws-csv-trimmed-len
+        string '"' delimited by size into ws-csv-quoted
+            with pointer ws-csv-out-ptr
+        end-string
+    else
+        move function trim(ws-csv-raw) to ws-csv-quoted
+    end-if.
 
-  display function concatenate ('{"person-id":"', function trim(person-id), '",')
-  display '"name": "bob",'
-  display '"age": 35}'.
+copy-one-csv-char.
+    if ws-csv-raw(ws-csv-pos:1) = '"'
+        string '""' delimited by size into ws-csv-quoted
+            with pointer ws-csv-out-ptr
+        end-string
+    else
+        string ws-csv-raw(ws-csv-pos:1) delimited by size into ws-csv-quoted
+            with pointer ws-csv-out-ptr
+        end-string
+    end-if.
 
 end program person.
