@@ -7,54 +7,415 @@ file-control.
    select webinput assign to KEYBOARD
    file status is in-status.
 
+   select audit-log assign to "data/apiaudit.log"
+   organization is line sequential
+   file status is au-status.
+
+   select apikeys-master assign to "data/apikeys.dat"
+   organization is line sequential
+   file status is ak-status.
+
 data division.
 file section.
 fd webinput.
   01 chunk-of-post     pic x(1024).
 
+fd audit-log.
+01 audit-line           pic x(120).
+
+fd apikeys-master.
+01 apikey-line           pic x(60).
+
 working-storage section.
-01 in-status            pic 9999.
+01 au-status            pic xx.
+01 audit-date           pic x(8).
+01 audit-time           pic x(8).
+01 in-status            pic xx.
 01 newline              pic x     value x'0a'.
 01 value-string         pic x(256).
 01 D0                   pic x(256).
 01 D1                   pic x(256).
 01 D2                   pic x(256).
 01 D3                   pic x(256).
-01 C0                   pic x(256).
-01 C1                   pic x(256).
-01 C2                   pic x(256).
-01 C3                   pic x(256).
+01 D4                   pic x(256).
+01 D5                   pic x(256).
+01 C0                   pic 9(4).
+01 C1                   pic 9(4).
+01 C2                   pic 9(4).
+01 C3                   pic 9(4).
+01 C4                   pic 9(4).
+01 C5                   pic 9(4).
 01 leader               pic x(256).
 01 api                  pic x(256).
 01 person               pic x(256).
 01 person-id            pic x(256).
+01 sub-resource         pic x(256).
+01 sub-id               pic x(256).
+
+01 post-body            pic x(8192).
+01 post-body-ptr        pic 9(5) value 1.
+01 request-method       pic x(10).
+01 ws-route-matched     pic x     value "N".
+   88 route-matched        value "Y".
+
+01 raw-uri              pic x(256).
+01 query-from-uri       pic x(256).
+01 query-env            pic x(256).
+01 query-combined       pic x(512).
+01 ws-tally             pic 9(4).
+01 format-flag          pic x(4)  value "json".
+01 ws-after-page        pic x(256).
+01 ws-page-digits       pic x(256).
+01 ws-junk              pic x(512).
+01 page-num             pic 9(4)  value 1.
+
+01 ak-status             pic xx.
+01 ws-api-key            pic x(60).
+01 ws-key-after          pic x(256).
+01 ws-key-valid          pic x     value "N".
+   88 key-is-valid          value "Y".
+
+*> The final HTTP status and Content-type have to be known before the
+*> first byte of the CGI header block goes out, so they're worked out
+*> up front and only then displayed - never piecemeal by whichever
+*> paragraph happens to handle the route.
+01 ws-resp-status        pic 9(3)  value 200.
+01 ws-resp-text          pic x(30) value "OK".
+01 ws-content-type       pic x(20) value "application/json".
+01 ws-health-status      pic 9(3).
+01 ws-health-body        pic x(40).
+01 ws-error-msg          pic x(60).
 
 procedure division.
 
-*> Always send out the Content-type before any other IO
-display
-   "Content-type: application/json"
-   newline
-end-display
-
-accept value-string from environment "REQUEST_URI".
-
-*> /api/person/<id>
-unstring value-string
-delimited by "/"
-into
-  leader delimiter D0 count C0
-  api delimiter D1 count C1
-  person delimiter D2 count C2
-  person-id delimiter D3 count C3
-end-unstring
-
-*> API Router
-if person is equal to "people"
-    call "person" using by reference person-id.
-if value-string is equal to "/api"
-    call "root".
-if value-string is equal to "/api/towns"
-    call "towns".
+main-line.
+    accept raw-uri from environment "REQUEST_URI".
+    accept query-env from environment "QUERY_STRING".
+    accept request-method from environment "REQUEST_METHOD".
+
+    *> Only a POST carries a body; reading webinput to end-of-file on a
+    *> GET (where a CGI host may not close stdin at all) would hang the
+    *> whole router waiting for input that's never coming.
+    move spaces to post-body
+    if function trim(request-method) is equal to "POST"
+        perform assemble-post-body
+    end-if
+
+    *> Split off any "?query=string" before routing on the path, and
+    *> fold it together with QUERY_STRING so either source works.
+    move spaces to value-string query-from-uri
+    unstring raw-uri delimited by "?" into value-string query-from-uri
+    end-unstring
+
+    move spaces to query-combined
+    string
+        function trim(query-from-uri) " " function trim(query-env)
+        delimited by size into query-combined
+    end-string
+    move 0 to ws-tally
+    inspect query-combined tallying ws-tally for all "format=csv"
+    if ws-tally > 0
+        move "csv" to format-flag
+    else
+        move "json" to format-flag
+    end-if
+
+    *> Pull out page=<n> (for paginated listings) if it was supplied;
+    *> default to page 1 when it is absent or not numeric.
+    move 1 to page-num
+    move 0 to ws-tally
+    inspect query-combined tallying ws-tally for all "page="
+    if ws-tally > 0
+        move spaces to ws-junk ws-after-page ws-page-digits
+        unstring query-combined delimited by "page="
+            into ws-junk ws-after-page
+        end-unstring
+        unstring ws-after-page delimited by " " or "&"
+            into ws-page-digits
+        end-unstring
+        if function trim(ws-page-digits) is numeric
+            move function trim(ws-page-digits) to page-num
+        end-if
+    end-if
+
+    *> An API key is normally sent as an X-API-Key header, which CGI
+    *> exposes as HTTP_X_API_KEY; fall back to a key= query parameter
+    *> for callers (or test harnesses) that can't set custom headers.
+    move spaces to ws-api-key
+    accept ws-api-key from environment "HTTP_X_API_KEY"
+    if ws-api-key = spaces
+        move 0 to ws-tally
+        inspect query-combined tallying ws-tally for all "key="
+        if ws-tally > 0
+            move spaces to ws-junk ws-key-after
+            unstring query-combined delimited by "key="
+                into ws-junk ws-key-after
+            end-unstring
+            unstring ws-key-after delimited by " " or "&"
+                into ws-api-key
+            end-unstring
+        end-if
+    end-if
+    perform check-api-key
+
+    *> /api/<resource>/<id>/<sub-resource>/<sub-id>
+    *> e.g. /api/people/42, /api/towns/CF10, /api/mentor/42/sessions
+    unstring value-string
+    delimited by "/"
+    into
+      leader delimiter D0 count C0
+      api delimiter D1 count C1
+      person delimiter D2 count C2
+      person-id delimiter D3 count C3
+      sub-resource delimiter D4 count C4
+      sub-id delimiter D5 count C5
+    end-unstring
+
+    *> Work out the status and content-type the response will actually
+    *> carry before any of it is written.
+    perform determine-response-status
+    perform decide-content-type
+
+    if ws-resp-status not = 200
+        display
+            "Status: " ws-resp-status " " function trim(ws-resp-text)
+        end-display
+    end-if
+    display
+        "Content-type: " function trim(ws-content-type)
+        newline
+    end-display
+
+    if function trim(request-method) is equal to "POST"
+        perform dispatch-post
+    else
+        perform dispatch-get
+    end-if
+
+    if not route-matched
+        perform send-not-found
+    end-if
+
+    perform write-audit-entry.
+
+    exit program.
+
+*> Decide the route outcome - matched or not, and with what status -
+*> ahead of writing any header. This mirrors the routing in
+*> dispatch-get/dispatch-post but only inspects state, it never writes
+*> to the response itself.
+determine-response-status.
+    move 200 to ws-resp-status
+    move "OK" to ws-resp-text
+    move "N" to ws-route-matched
+
+    if function trim(request-method) is equal to "POST"
+        if person is equal to "mentor" and sub-resource is equal to "sessions"
+            move "Y" to ws-route-matched
+            if C3 = 0
+                move 400 to ws-resp-status
+                move "Bad Request" to ws-resp-text
+            end-if
+        end-if
+        if person is equal to "people"
+            move "Y" to ws-route-matched
+        end-if
+        if person is equal to "towns"
+            move "Y" to ws-route-matched
+        end-if
+    else
+        if person is equal to "people"
+            move "Y" to ws-route-matched
+            if not key-is-valid
+                move 401 to ws-resp-status
+                move "Unauthorized" to ws-resp-text
+            end-if
+        end-if
+        if value-string is equal to "/api"
+            move "Y" to ws-route-matched
+        end-if
+        if person is equal to "health"
+            move "Y" to ws-route-matched
+            call "health" using ws-health-status ws-health-body
+            move ws-health-status to ws-resp-status
+            if ws-health-status = 200
+                move "OK" to ws-resp-text
+            else
+                move "Service Unavailable" to ws-resp-text
+            end-if
+        end-if
+        if person is equal to "towns"
+            move "Y" to ws-route-matched
+        end-if
+        if person is equal to "mentor" and sub-resource is equal to "sessions"
+            move "Y" to ws-route-matched
+            if C3 = 0
+                move 400 to ws-resp-status
+                move "Bad Request" to ws-resp-text
+            end-if
+        end-if
+    end-if
+
+    if not route-matched
+        move 404 to ws-resp-status
+        move "Not Found" to ws-resp-text
+    end-if.
+
+*> Work out whether this response's body is JSON or CSV - and so which
+*> Content-type to send - before any header goes out. Only the person
+*> and towns GET routes ever honour format=csv (root, health and
+*> sessrpt always emit JSON), so the content-type must follow the
+*> matched route, not just the presence of the query parameter - else
+*> a csv request against one of those always-JSON routes would send a
+*> text/csv header over a JSON body.
+decide-content-type.
+    move "application/json" to ws-content-type
+    if format-flag is equal to "csv"
+       and function trim(request-method) not equal to "POST"
+       and (person is equal to "people" or person is equal to "towns")
+        move "text/csv" to ws-content-type
+    end-if.
+
+*> Emit one of this program's own inline errors (the people route's
+*> API-key/id checks) in whichever format decide-content-type already
+*> committed the header to, so the body can never be JSON over a
+*> text/csv header or vice versa.
+display-api-error.
+    if ws-content-type is equal to "text/csv"
+        display
+            function concatenate ('error,', function trim(ws-error-msg))
+        end-display
+    else
+        display
+            function concatenate ('{"error": "', function trim(ws-error-msg), '"}')
+        end-display
+    end-if.
+
+*> Append one line to the audit log: who looked up what, and when -
+*> needed to answer safeguarding "who accessed my record" queries.
+write-audit-entry.
+    accept audit-date from date yyyymmdd
+    accept audit-time from time
+    move spaces to audit-line
+    string
+        function trim(audit-date) "T" function trim(audit-time) " "
+        function trim(request-method) " "
+        function trim(value-string) " person-id="
+        function trim(person-id)
+        delimited by size into audit-line
+    end-string
+
+    open extend audit-log
+    if au-status = "35"
+        open output audit-log
+    end-if
+    write audit-line
+    close audit-log.
+
+*> Look the submitted key up in the API-keys reference file. Records
+*> are all personal data for vulnerable young people, so person data
+*> is never returned against an unrecognised or missing key.
+check-api-key.
+    move "N" to ws-key-valid
+    if ws-api-key not = spaces
+        open input apikeys-master
+        if ak-status = "00"
+            perform match-one-api-key until ak-status not = "00" or key-is-valid
+            close apikeys-master
+        end-if
+    end-if.
+
+match-one-api-key.
+    read apikeys-master
+        at end
+            move "10" to ak-status
+        not at end
+            if function trim(apikey-line) = function trim(ws-api-key)
+                move "Y" to ws-key-valid
+            end-if
+    end-read.
+
+*> GET requests: read/lookup only, never creates or updates data. The
+*> status line (if any) has already gone out via determine-response-
+*> status; these paragraphs only ever write body content now.
+dispatch-get.
+    if person is equal to "people"
+        move "Y" to ws-route-matched
+        if not key-is-valid
+            move "a valid API key is required" to ws-error-msg
+            perform display-api-error
+        else
+            if person-id not = spaces and person-id(1:1) is not numeric
+                move "person not found" to ws-error-msg
+                perform display-api-error
+            else
+                call "person" using by reference person-id format-flag page-num
+            end-if
+        end-if
+    end-if
+    if value-string is equal to "/api"
+        move "Y" to ws-route-matched
+        call "root".
+    if person is equal to "health"
+        move "Y" to ws-route-matched
+        display function trim(ws-health-body) end-display.
+    if person is equal to "towns"
+        move "Y" to ws-route-matched
+        call "towns" using by reference person-id format-flag.
+    if person is equal to "mentor" and sub-resource is equal to "sessions"
+        move "Y" to ws-route-matched
+        if C3 = 0
+            display '{"error": "bad request - missing id"}'
+        else
+            call "sessrpt" using by reference person-id
+        end-if
+    end-if.
+
+*> POST requests: create/update, e.g. new enrolments.
+dispatch-post.
+    if person is equal to "mentor" and sub-resource is equal to "sessions"
+        move "Y" to ws-route-matched
+        if C3 = 0
+            display '{"error": "bad request - missing id"}'
+        else
+            call "session" using by reference person-id post-body
+        end-if
+    end-if
+    if person is equal to "people"
+        move "Y" to ws-route-matched
+        if person-id = spaces
+            call "enrolMentor"
+        else
+            call "withdraw" using by reference person-id post-body
+        end-if
+    end-if
+    if person is equal to "towns"
+        move "Y" to ws-route-matched
+        call "townadmin" using by reference post-body.
+
+*> No route matched - tell the caller plainly rather than sending an
+*> empty 200 body. The 404 status itself was already sent as part of
+*> the header block.
+send-not-found.
+    display '{"error": "not found"}' end-display.
+
+*> Read the POSTed body (if any) from KEYBOARD a chunk at a time and
+*> assemble it into post-body, stopping at end-of-input.
+assemble-post-body.
+    move 1 to post-body-ptr
+    perform read-one-post-chunk until in-status = "10".
+
+read-one-post-chunk.
+    read webinput
+        at end
+            move "10" to in-status
+        not at end
+            if post-body-ptr <= length of post-body
+                string function trim(chunk-of-post) delimited by size
+                    into post-body
+                    with pointer post-body-ptr
+                end-string
+            end-if
+    end-read.
 
 end program cobolapi.
