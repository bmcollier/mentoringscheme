@@ -0,0 +1,95 @@
+identification division.
+program-id. reconcil.
+
+*> Nightly batch step: cross-check every MENTOR-ENROLMENT town code
+*> against the TOWNS master and list the ones that don't resolve, so
+*> bad data is caught before it reaches the town-based matching logic.
+
+environment division.
+input-output section.
+file-control.
+   select mentor-enrolment assign to "data/enrolment.dat"
+   organization is line sequential
+   file status is en-status.
+
+   select towns-master assign to "data/towns.dat"
+   organization is indexed
+   access mode is random
+   record key is town-code
+   file status is tm-status.
+
+   select exceptions-report assign to "data/townexceptions.txt"
+   organization is line sequential
+   file status is rpt-status.
+
+data division.
+file section.
+fd mentor-enrolment.
+copy "enrolrec.cpy".
+
+fd towns-master.
+copy "townsrec.cpy".
+
+fd exceptions-report.
+01 report-line            pic x(80).
+
+working-storage section.
+01 en-status             pic xx.
+01 tm-status             pic xx.
+01 rpt-status            pic xx.
+01 ws-eof                pic x value "N".
+   88 at-eof                 value "Y".
+01 ws-exception-count    pic 9(4) value 0.
+
+procedure division.
+main-line.
+    open input mentor-enrolment
+    if en-status not = "00"
+        display "reconcil: MENTOR-ENROLMENT not available, status " en-status
+        go to main-line-exit
+    end-if
+
+    open input towns-master
+    if tm-status not = "00"
+        display "reconcil: TOWNS master not available, status " tm-status
+        close mentor-enrolment
+        go to main-line-exit
+    end-if
+
+    open output exceptions-report
+    move "town code reconciliation exceptions" to report-line
+    write report-line
+
+    perform check-one-enrolment until at-eof
+
+    move spaces to report-line
+    string "total exceptions: " ws-exception-count
+        delimited by size into report-line
+    write report-line
+
+    close mentor-enrolment towns-master exceptions-report.
+
+main-line-exit.
+    exit program.
+
+check-one-enrolment.
+    read mentor-enrolment
+        at end
+            move "Y" to ws-eof
+    end-read
+
+    if not at-eof
+        move enrol-town-code to town-code
+        read towns-master
+            invalid key
+                add 1 to ws-exception-count
+                move spaces to report-line
+                string
+                    "enrolment " enrol-id
+                    " has unknown town code " enrol-town-code
+                    delimited by size into report-line
+                write report-line
+        end-read
+    end-if.
+
+end program reconcil.
