@@ -4,9 +4,33 @@ program-id. enrolMentor.
 environment division.
 input-output section.
 File-Control.
-    Select HTMLINPUT assign to 'test.html'
+    Select HTMLINPUT assign to WS-HTML-FILENAME
     Access is sequential.
 
+    select person-master assign to "data/personmst.dat"
+    organization is indexed
+    access mode is dynamic
+    record key is person-id
+    file status is pm-status.
+
+    select mentor-enrolment assign to "data/enrolment.dat"
+    organization is line sequential
+    file status is en-status.
+
+    select person-id-seq assign to "data/personid.seq"
+    organization is line sequential
+    file status is seq-status.
+
+    select enrol-restart assign to "data/enrolrst.dat"
+    organization is line sequential
+    file status is rs-status.
+
+    select towns-master assign to "data/towns.dat"
+    organization is indexed
+    access mode is dynamic
+    record key is town-code
+    file status is tm-status.
+
 data division.
 File Section.
 
@@ -14,20 +38,312 @@ FD HTMLINPUT.
 
 01 HTML-RECORD      Pic x(25600).
 
+fd person-master.
+copy "personrec.cpy".
+
+fd mentor-enrolment.
+copy "enrolrec.cpy".
+
+fd towns-master.
+copy "townsrec.cpy".
+
+fd person-id-seq.
+01 seq-record          pic 9(10).
+
+fd enrol-restart.
+01 restart-record.
+   05 restart-filename    pic x(256).
+   05 restart-number      pic 9(10).
 
 working-storage section.
 01 newline              pic x     value x'0a'.
 
+*> Which submitted-forms file to process - defaults to test.html but
+*> can be pointed at a different batch (e.g. one file per day, or a
+*> resubmitted corrections file) via ENROL_INPUT_FILE without a
+*> recompile.
+01 WS-HTML-FILENAME     Pic X(256) value 'test.html'.
+
 01 WS-HTMLFILE          Pic X(25600).
 
+01 pm-status            pic xx.
+01 en-status            pic xx.
+01 seq-status           pic xx.
+01 rs-status            pic xx.
+01 tm-status            pic xx.
+
+01 ws-last-id           pic 9(10) value 0.
+01 ws-new-id            pic 9(10).
+
+01 ws-record-number     pic 9(10) value 0.
+01 ws-restart-point     pic 9(10) value 0.
+
+*> Duplicate-submission guard: same name and town already on file
+*> means the sign-up form was most likely submitted twice.
+01 ws-eof-dup           pic x value "N".
+   88 at-eof-dup           value "Y".
+01 ws-duplicate-found   pic x value "N".
+   88 duplicate-found      value "Y".
+
+*> Field validation: bad submissions are rejected with a specific
+*> reason rather than silently accepted.
+01 ws-min-age           pic 9(3) value 5.
+01 ws-max-age           pic 9(3) value 99.
+01 ws-valid             pic x value "Y".
+   88 submission-valid     value "Y".
+01 ws-invalid-reason    pic x(40).
+
+*> The submitted age has to be checked as a raw string before it is
+*> ever moved into the numeric enrol-age - GnuCOBOL de-edits a value
+*> like "-5" or "30x" into an in-range number on a numeric MOVE, which
+*> would let a range check on enrol-age alone pass garbage input.
+01 ws-age-valid         pic x value "Y".
+   88 age-is-numeric       value "Y".
+
+01 ws-pair-table.
+   05 ws-pair occurs 10 times pic x(100).
+01 ws-pair-count        pic 99 value 0.
+01 ws-idx               pic 99.
+01 ws-key               pic x(30).
+01 ws-val               pic x(70).
+
 procedure division.
 Start-Process.
+  accept WS-HTML-FILENAME from environment "ENROL_INPUT_FILE"
+  if WS-HTML-FILENAME = spaces
+      move 'test.html' to WS-HTML-FILENAME
+  end-if
+
   Open input HTMLINPUT.
+  Open input person-id-seq.
+  if seq-status = "00"
+      read person-id-seq into seq-record
+      move seq-record to ws-last-id
+  end-if
+  close person-id-seq.
+
+  *> Pick up after the last record a previous run checkpointed, so a
+  *> rerun after an abend doesn't re-enrol records already written.
+  *> The checkpoint is only honoured when it was taken against this
+  *> same input file - pointing ENROL_INPUT_FILE at a different batch
+  *> starts that batch from the top instead of silently skipping its
+  *> leading records.
+  move 0 to ws-restart-point
+  Open input enrol-restart.
+  if rs-status = "00"
+      read enrol-restart into restart-record
+      if restart-filename = WS-HTML-FILENAME
+          move restart-number to ws-restart-point
+      end-if
+  end-if
+  close enrol-restart.
+
+Read-Next.
   Read HTMLINPUT at end go to End-Process.
+  add 1 to ws-record-number.
+
+  if ws-record-number <= ws-restart-point
+      go to Read-Next
+  end-if
+
   Move HTML-RECORD to WS-HTMLFILE.
-  Display WS-HTMLFILE.
 
-  Go to Start-Process.
+  perform split-submission.
+  perform parse-all-pairs.
+
+  perform validate-enrolment.
+
+  if not submission-valid
+      display "enrolMentor: submission rejected - "
+          function trim(ws-invalid-reason)
+      go to Checkpoint-And-Continue
+  end-if
+
+  perform check-duplicate-enrolment.
+
+  if duplicate-found
+      display "enrolMentor: duplicate submission skipped for "
+          function trim(enrol-name) " / " function trim(enrol-town-code)
+  else
+      add 1 to ws-last-id giving ws-new-id
+      move ws-new-id to enrol-id
+
+      accept enrol-date from date yyyymmdd
+
+      perform write-enrolment
+      perform write-person-master
+  end-if.
+
+Checkpoint-And-Continue.
+  perform write-checkpoint.
+
+  Go to Read-Next.
 
 End-Process.
+  close HTMLINPUT.
+
+  open output person-id-seq
+  move ws-last-id to seq-record
+  write seq-record
+  close person-id-seq.
+
+  exit program.
+
+split-submission.
+    move spaces to ws-pair-table
+    move 0 to ws-pair-count
+    unstring function trim(WS-HTMLFILE) delimited by "&"
+    into
+        ws-pair(1) ws-pair(2) ws-pair(3) ws-pair(4) ws-pair(5)
+        ws-pair(6) ws-pair(7) ws-pair(8) ws-pair(9) ws-pair(10)
+    tallying in ws-pair-count
+    end-unstring.
+
+parse-all-pairs.
+    move spaces to enrol-name enrol-town-code enrol-role enrol-contact
+    move 0 to enrol-age
+    move "Y" to ws-age-valid
+    perform parse-one-pair varying ws-idx from 1 by 1
+        until ws-idx > ws-pair-count.
+
+parse-one-pair.
+    move spaces to ws-key ws-val
+    unstring ws-pair(ws-idx) delimited by "=" into ws-key ws-val end-unstring
+
+    evaluate function trim(ws-key)
+        when "name"
+            move function trim(ws-val) to enrol-name
+        when "age"
+            if function trim(ws-val) is numeric
+                move function trim(ws-val) to enrol-age
+            else
+                move "N" to ws-age-valid
+            end-if
+        when "town"
+            move function trim(ws-val) to enrol-town-code
+        when "role"
+            move function upper-case(function trim(ws-val)(1:1)) to enrol-role
+        when "contact"
+            move function trim(ws-val) to enrol-contact
+        when other
+            continue
+    end-evaluate.
+
+write-enrolment.
+    open extend mentor-enrolment
+    if en-status = "35"
+        open output mentor-enrolment
+    end-if
+    write enrolment-record
+    close mentor-enrolment.
+
+*> Record the last record number successfully enrolled, so a restart
+*> after an abend resumes from here instead of from the top. The id
+*> sequence has to be saved alongside it on every checkpoint, not just
+*> at clean EOF - otherwise a restart would skip the input records an
+*> interrupted run already enrolled but hand out the next new id from
+*> the stale, pre-run sequence value, colliding with one of those
+*> already-written PERSON-MASTER records.
+write-checkpoint.
+    open output enrol-restart
+    move WS-HTML-FILENAME to restart-filename
+    move ws-record-number to restart-number
+    write restart-record
+    close enrol-restart.
+
+    open output person-id-seq
+    move ws-last-id to seq-record
+    write seq-record
+    close person-id-seq.
+
+*> Reject a submission that's missing required fields, carries an
+*> age outside the scheme's permitted range, or names a town that
+*> isn't on the TOWNS master - rather than silently writing it.
+validate-enrolment.
+    move "Y" to ws-valid
+    move spaces to ws-invalid-reason
+
+    if enrol-name = spaces
+        move "N" to ws-valid
+        move "name is required" to ws-invalid-reason
+    end-if
+
+    if submission-valid and enrol-contact = spaces
+        move "N" to ws-valid
+        move "contact detail is required" to ws-invalid-reason
+    end-if
+
+    if submission-valid and not age-is-numeric
+        move "N" to ws-valid
+        move "age must be numeric" to ws-invalid-reason
+    end-if
+
+    if submission-valid
+       and (enrol-age < ws-min-age or enrol-age > ws-max-age)
+        move "N" to ws-valid
+        move "age out of permitted range" to ws-invalid-reason
+    end-if
+
+    if submission-valid
+        open input towns-master
+        if tm-status = "00"
+            move enrol-town-code to town-code
+            read towns-master
+                invalid key
+                    move "N" to ws-valid
+                    move "unknown town code" to ws-invalid-reason
+            end-read
+            if submission-valid and not town-is-active
+                move "N" to ws-valid
+                move "town code is not active" to ws-invalid-reason
+            end-if
+            close towns-master
+        end-if
+    end-if.
+
+*> Scan PERSON-MASTER for an existing record with the same name and
+*> town before allocating a new ID - name plus town is the closest
+*> thing we have to a natural key without a date-of-birth field.
+check-duplicate-enrolment.
+    move "N" to ws-duplicate-found
+    move "N" to ws-eof-dup
+    open input person-master
+    if pm-status = "00"
+        perform scan-one-person-for-duplicate
+            until at-eof-dup or duplicate-found
+        close person-master
+    end-if.
+
+scan-one-person-for-duplicate.
+    read person-master next record
+        at end
+            move "Y" to ws-eof-dup
+    end-read
+
+    if not at-eof-dup
+        if person-name = enrol-name and person-town-code = enrol-town-code
+            move "Y" to ws-duplicate-found
+        end-if
+    end-if.
+
+write-person-master.
+    move enrol-id to person-id
+    move enrol-name to person-name
+    move enrol-age to person-age
+    move enrol-town-code to person-town-code
+    move enrol-role to person-role
+    move enrol-contact to person-contact
+    move "A" to person-status
+    move spaces to person-withdrawal-date person-withdrawal-reason
+
+    open i-o person-master
+    if pm-status = "35"
+        open output person-master
+    end-if
+    write person-record
+        invalid key
+            rewrite person-record
+    end-write
+    close person-master.
+
 end program enrolMentor.
